@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CODEV
-       AUTHOR.        Burak Kozluca
+       PROGRAM-ID.    CODEV.
+       AUTHOR.        Burak Kozluca.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -11,6 +11,8 @@
                              STATUS    PRT-ST.
            SELECT ACCT-REC   ASSIGN TO ACCTREC
                              STATUS    ACC-ST.
+           SELECT CHKPT-FILE ASSIGN TO ACCTCKPT
+                             STATUS    CKPT-ST.
       *-------------
        DATA DIVISION.
       *-------------
@@ -23,6 +25,11 @@
            05 PRT-BDATE      PIC 9(08).
            05 PRT-TODAY      PIC 9(08).
            05 PRT-DIFF       PIC 9(04).
+      *Age-bracket summary block, written after the detail lines.
+       01  AGE-SUMMARY-REC.
+           05 AGE-SUMMARY-LABEL PIC X(30).
+           05 AGE-SUMMARY-COUNT PIC ZZZZ9.
+           05 FILLER            PIC X(19).
 
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
@@ -31,6 +38,19 @@
            05 ACCT-SURNAME   PIC X(15).
            05 ACCT-BDATE     PIC 9(08).
            05 ACCT-TODAY     PIC 9(08).
+      *CHKPT-FILE holds the single most recent checkpoint - the last
+      *ACCT-NO processed, the running record count, and the age-bracket
+      *counters accumulated so far - so a restarted run can reposition
+      *ACCT-REC and pick up where the last one left off, with H280's
+      *summary still covering the whole file, not just the tail after
+      *the restart point.
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           05 CKPT-LAST-ACCT-NO    PIC 9(04).
+           05 CKPT-RECORD-COUNT    PIC 9(07).
+           05 CKPT-AGE-UNDER-1-YR  PIC 9(07).
+           05 CKPT-AGE-1-TO-5-YR   PIC 9(07).
+           05 CKPT-AGE-OVER-5-YR   PIC 9(07).
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -39,8 +59,52 @@
            05 ACC-ST   PIC 9(02).
               88 ACCT-EOF     VALUE 10.
               88 ACCT-SUCCESS VALUE 00 97.
+           05 CKPT-ST  PIC 9(02).
+              88 CKPT-EOF      VALUE 10.
+              88 CKPT-SUCCESS  VALUE 00 97.
+              88 CKPT-NOTFOUND VALUE 35.
            05 WS-INT-D PIC 9(07).
            05 WS-INT-T PIC 9(07).
+      *WS-DATE-SOURCE selects where H200-PROCESS gets "today" from -
+      *the ACCT-TODAY stamped on the record, or the system clock, so
+      *every account in the run gets the same as-of-today day count.
+       01  WS-RUN-OPTIONS.
+           05 WS-DATE-SOURCE PIC X VALUE 'R'.
+              88 WS-USE-SYSTEM-DATE VALUE 'S'.
+              88 WS-USE-RECORD-DATE VALUE 'R'.
+       01  WS-SYSTEM-DATE.
+           05 WS-SYSTEM-DATE-8 PIC 9(08).
+      *WS-RESTART-SWITCH selects whether H100-OPEN-FILES repositions
+      *ACCT-REC past the last checkpointed account before H200-PROCESS
+      *resumes, or starts a normal run from the first record.
+       01  WS-RESTART-OPTIONS.
+           05 WS-RESTART-SWITCH PIC X VALUE 'N'.
+              88 WS-RESTART-YES VALUE 'Y'.
+              88 WS-RESTART-NO  VALUE 'N'.
+      *WS-RECORD-COUNT is the running count of records processed this
+      *run (carried across a restart from the checkpoint file);
+      *WS-CKPT-INTERVAL is how often H200-PROCESS checkpoints.
+       01  WS-CHECKPOINT-CONTROL.
+           05 WS-RECORD-COUNT  PIC 9(07) VALUE ZERO.
+           05 WS-CKPT-INTERVAL PIC 9(05) VALUE 1000.
+      *WS-CKPT-FOUND-SW is set on when H120-RESTART-REPOSITION actually
+      *reads a prior checkpoint record, as opposed to the checkpoint
+      *file simply not existing yet (first-ever run).
+           05 WS-CKPT-FOUND-SW PIC X     VALUE 'N'.
+              88 WS-CKPT-FOUND VALUE 'Y'.
+      *WS-OPERATION names the I/O verb just issued, for the abend
+      *message written by the H9xx status-check routines below.
+       01  WS-ABEND-INFO.
+           05 WS-OPERATION       PIC X(08) VALUE SPACES.
+           05 WS-ABEND-FILE-NAME PIC X(08) VALUE SPACES.
+           05 WS-ABEND-STATUS    PIC 9(02) VALUE ZERO.
+           05 WS-ABEND-RETURN-CODE PIC 9(03) VALUE ZERO.
+      *Age-bracket counters, bucketed off PRT-DIFF as each record is
+      *processed: under 1 year, 1-5 years, and over 5 years of tenure.
+       01  WS-AGE-BRACKETS.
+           05 WS-AGE-UNDER-1-YR  PIC 9(07) VALUE ZERO.
+           05 WS-AGE-1-TO-5-YR   PIC 9(07) VALUE ZERO.
+           05 WS-AGE-OVER-5-YR   PIC 9(07) VALUE ZERO.
 
       *------------------
        PROCEDURE DIVISION.
@@ -52,13 +116,107 @@
       *
        H100-OPEN-FILES.
            OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
-           READ ACCT-REC.
+           MOVE 'OPEN'   TO WS-OPERATION.
+           PERFORM H910-CHECK-ACC-STATUS.
+      *WS-DATE-SOURCE: 'S' = use FUNCTION CURRENT-DATE for WS-INT-T,
+      *'R' (default) = use the ACCT-TODAY carried on the record.
+           ACCEPT WS-DATE-SOURCE FROM SYSIN.
+           IF NOT WS-USE-SYSTEM-DATE AND NOT WS-USE-RECORD-DATE
+               MOVE 'R' TO WS-DATE-SOURCE
+           END-IF.
+      *WS-RESTART-SWITCH: 'Y' = reposition ACCT-REC past the last
+      *checkpointed account and resume, 'N' (default) = normal start.
+      *Read before PRINT-LINE is opened, since a restarted run has to
+      *open it EXTEND to keep the detail lines already printed, while
+      *a normal run opens it OUTPUT the usual way.
+           ACCEPT WS-RESTART-SWITCH FROM SYSIN.
+           IF NOT WS-RESTART-YES AND NOT WS-RESTART-NO
+               MOVE 'N' TO WS-RESTART-SWITCH
+           END-IF.
+           IF WS-RESTART-YES
+               OPEN EXTEND PRINT-LINE
+           ELSE
+               OPEN OUTPUT PRINT-LINE
+           END-IF.
+           MOVE 'OPEN'   TO WS-OPERATION.
+           PERFORM H920-CHECK-PRT-STATUS.
+           IF WS-RESTART-YES
+               PERFORM H120-RESTART-REPOSITION
+           ELSE
+               PERFORM H130-RESET-CHECKPOINT
+               MOVE 'READ'   TO WS-OPERATION
+               READ ACCT-REC
+               PERFORM H910-CHECK-ACC-STATUS
+           END-IF.
        H100-END.EXIT.
+      *
+      *A normal (non-restart) run blanks out CHKPT-FILE at the start,
+      *so a checkpoint left behind by some earlier, unrelated run can
+      *never be picked up by a later restart of THIS run if it dies
+      *before reaching its own first checkpoint interval.
+       H130-RESET-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE 'OPEN' TO WS-OPERATION.
+           PERFORM H930-CHECK-CKPT-STATUS.
+           CLOSE CHKPT-FILE.
+       H130-END.EXIT.
+      *
+      *Reposition ACCT-REC past the last checkpointed account and
+      *carry its record count forward, so H200-PROCESS resumes where
+      *the prior run left off instead of starting from record one. If
+      *no checkpoint was ever written, that is not an error - this is
+      *simply the first run - so processing just starts at record one.
+       H120-RESTART-REPOSITION.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           OPEN INPUT CHKPT-FILE.
+           IF CKPT-SUCCESS
+               READ CHKPT-FILE
+                   NOT AT END SET WS-CKPT-FOUND TO TRUE
+               END-READ
+               MOVE 'READ' TO WS-OPERATION
+               PERFORM H930-CHECK-CKPT-STATUS
+               CLOSE CHKPT-FILE
+           ELSE
+               IF NOT CKPT-NOTFOUND
+                   MOVE 'OPEN' TO WS-OPERATION
+                   PERFORM H930-CHECK-CKPT-STATUS
+               END-IF
+           END-IF.
+           IF WS-CKPT-FOUND
+               MOVE CKPT-RECORD-COUNT     TO WS-RECORD-COUNT
+               MOVE CKPT-AGE-UNDER-1-YR   TO WS-AGE-UNDER-1-YR
+               MOVE CKPT-AGE-1-TO-5-YR    TO WS-AGE-1-TO-5-YR
+               MOVE CKPT-AGE-OVER-5-YR    TO WS-AGE-OVER-5-YR
+               MOVE 'READ' TO WS-OPERATION
+               READ ACCT-REC
+               PERFORM H910-CHECK-ACC-STATUS
+               PERFORM UNTIL ACCT-EOF OR ACCT-NO = CKPT-LAST-ACCT-NO
+                   MOVE 'READ' TO WS-OPERATION
+                   READ ACCT-REC
+                   PERFORM H910-CHECK-ACC-STATUS
+               END-PERFORM
+               IF NOT ACCT-EOF
+                   MOVE 'READ' TO WS-OPERATION
+                   READ ACCT-REC
+                   PERFORM H910-CHECK-ACC-STATUS
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-RECORD-COUNT
+               MOVE 'READ' TO WS-OPERATION
+               READ ACCT-REC
+               PERFORM H910-CHECK-ACC-STATUS
+           END-IF.
+       H120-END.EXIT.
       *
        H200-PROCESS.
            COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-BDATE).
-           COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY).
+           IF WS-USE-SYSTEM-DATE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-SYSTEM-DATE-8
+               COMPUTE WS-INT-T =
+                   FUNCTION INTEGER-OF-DATE(WS-SYSTEM-DATE-8)
+           ELSE
+               COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
+           END-IF.
            DISPLAY PRT-NAME.
            DISPLAY PRT-BDATE.
            INITIALIZE PRINT-REC.
@@ -66,18 +224,125 @@
            MOVE ACCT-NAME TO PRT-NAME.
            MOVE ACCT-SURNAME TO PRT-SURNAME.
            MOVE ACCT-BDATE TO PRT-BDATE.
-           MOVE ACCT-TODAY TO PRT-TODAY.
+           IF WS-USE-SYSTEM-DATE
+               MOVE WS-SYSTEM-DATE-8 TO PRT-TODAY
+           ELSE
+               MOVE ACCT-TODAY TO PRT-TODAY
+           END-IF.
            COMPUTE PRT-DIFF = WS-INT-T - WS-INT-D.
            WRITE PRINT-REC.
+           MOVE 'WRITE'  TO WS-OPERATION.
+           PERFORM H920-CHECK-PRT-STATUS.
+           PERFORM H250-ACCUMULATE-AGE-BRACKET.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CKPT-INTERVAL) = 0
+               PERFORM H260-WRITE-CHECKPOINT
+           END-IF.
+           MOVE 'READ'   TO WS-OPERATION.
            READ ACCT-REC.
+           PERFORM H910-CHECK-ACC-STATUS.
        H200-END.EXIT.
+      *
+       H250-ACCUMULATE-AGE-BRACKET.
+           EVALUATE TRUE
+               WHEN PRT-DIFF < 365
+                   ADD 1 TO WS-AGE-UNDER-1-YR
+               WHEN PRT-DIFF < 1825
+                   ADD 1 TO WS-AGE-1-TO-5-YR
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-OVER-5-YR
+           END-EVALUATE.
+       H250-END.EXIT.
+      *
+      *Rewrite the one-record checkpoint file with the account just
+      *processed and the running count, so a restart can pick up here.
+       H260-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE 'OPEN'  TO WS-OPERATION.
+           PERFORM H930-CHECK-CKPT-STATUS.
+           MOVE ACCT-NO             TO CKPT-LAST-ACCT-NO.
+           MOVE WS-RECORD-COUNT     TO CKPT-RECORD-COUNT.
+           MOVE WS-AGE-UNDER-1-YR   TO CKPT-AGE-UNDER-1-YR.
+           MOVE WS-AGE-1-TO-5-YR    TO CKPT-AGE-1-TO-5-YR.
+           MOVE WS-AGE-OVER-5-YR    TO CKPT-AGE-OVER-5-YR.
+           WRITE CHKPT-REC.
+           MOVE 'WRITE' TO WS-OPERATION.
+           PERFORM H930-CHECK-CKPT-STATUS.
+           CLOSE CHKPT-FILE.
+       H260-END.EXIT.
+      *
+       H280-PRINT-AGE-SUMMARY.
+      *One-page portfolio age-mix summary, printed after the detail
+      *lines and before the files are closed.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE 'WRITE' TO WS-OPERATION.
+           PERFORM H920-CHECK-PRT-STATUS.
+           MOVE SPACES TO AGE-SUMMARY-REC.
+           MOVE 'ACCOUNT AGE-BRACKET SUMMARY' TO AGE-SUMMARY-LABEL.
+           WRITE PRINT-REC FROM AGE-SUMMARY-REC.
+           PERFORM H920-CHECK-PRT-STATUS.
+           MOVE SPACES TO AGE-SUMMARY-REC.
+           MOVE 'UNDER 1 YEAR' TO AGE-SUMMARY-LABEL.
+           MOVE WS-AGE-UNDER-1-YR TO AGE-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM AGE-SUMMARY-REC.
+           PERFORM H920-CHECK-PRT-STATUS.
+           MOVE SPACES TO AGE-SUMMARY-REC.
+           MOVE '1 TO 5 YEARS' TO AGE-SUMMARY-LABEL.
+           MOVE WS-AGE-1-TO-5-YR TO AGE-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM AGE-SUMMARY-REC.
+           PERFORM H920-CHECK-PRT-STATUS.
+           MOVE SPACES TO AGE-SUMMARY-REC.
+           MOVE 'OVER 5 YEARS' TO AGE-SUMMARY-LABEL.
+           MOVE WS-AGE-OVER-5-YR TO AGE-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM AGE-SUMMARY-REC.
+           PERFORM H920-CHECK-PRT-STATUS.
+       H280-END.EXIT.
       *
        H300-CLOSE-FILES.
            CLOSE ACCT-REC
                  PRINT-LINE.
        H300-END.EXIT.
+      *
+       H900-ABEND.
+      *Report the failing file/operation/status, then stop the job
+      *with a distinct return code so overnight failures are obvious.
+           DISPLAY 'CODEV ABEND - FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-OPERATION
+                   ' STATUS: '    WS-ABEND-STATUS.
+           MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+       H900-END.EXIT.
+      *
+       H910-CHECK-ACC-STATUS.
+           IF NOT ACCT-SUCCESS AND NOT ACCT-EOF
+               MOVE 'ACCTREC' TO WS-ABEND-FILE-NAME
+               MOVE ACC-ST    TO WS-ABEND-STATUS
+               MOVE 20        TO WS-ABEND-RETURN-CODE
+               PERFORM H900-ABEND
+           END-IF.
+       H910-END.EXIT.
+      *
+       H920-CHECK-PRT-STATUS.
+           IF NOT PRT-SUCCESS
+               MOVE 'PRTLINE' TO WS-ABEND-FILE-NAME
+               MOVE PRT-ST    TO WS-ABEND-STATUS
+               MOVE 24        TO WS-ABEND-RETURN-CODE
+               PERFORM H900-ABEND
+           END-IF.
+       H920-END.EXIT.
+      *
+       H930-CHECK-CKPT-STATUS.
+           IF NOT CKPT-SUCCESS AND NOT CKPT-EOF
+               MOVE 'ACCTCKPT' TO WS-ABEND-FILE-NAME
+               MOVE CKPT-ST    TO WS-ABEND-STATUS
+               MOVE 28         TO WS-ABEND-RETURN-CODE
+               PERFORM H900-ABEND
+           END-IF.
+       H930-END.EXIT.
       *
        H999-PROGRAM-EXIT.
+           PERFORM H280-PRINT-AGE-SUMMARY.
            PERFORM H300-CLOSE-FILES.
            STOP RUN.
        H999-END.EXIT.
