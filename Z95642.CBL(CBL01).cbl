@@ -4,17 +4,28 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBLODEV1
+       PROGRAM-ID.    CBLODEV1.
        AUTHOR.        Burak Kozluca.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
       *PRINT-LINE file assign to PRTLINE
-      *ACCT-REC file assign to ACCTREC
+      *EXCEPT-LINE (over-limit exception report) assign to PRTEXCP
+      *ACCT-REC file assign to ACCTREC - VSAM KSDS keyed on ACCT-NO,
+      *so downstream programs can read/look up an account directly.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PRINT-LINE  ASSIGN TO PRTLINE.
+           SELECT EXCEPT-LINE ASSIGN TO PRTEXCP.
+           SELECT ACCT-REC    ASSIGN TO ACCTREC
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE  IS SEQUENTIAL
+                              RECORD KEY   IS ACCT-NO
+                              FILE STATUS  IS ACC-ST.
+           SELECT CSV-FILE    ASSIGN TO CSVOUT.
+           SELECT SORT-WORK   ASSIGN TO SORTWK1.
+           SELECT CTL-FILE    ASSIGN TO ACCTCTL
+                              FILE STATUS IS CTL-ST.
       *-------------
        DATA DIVISION.
       *-------------
@@ -29,51 +40,328 @@
            05  LAST-NAME-O    PIC X(20).
            05  FIRST-NAME-O   PIC X(15).
            05  COMMENTS-O     PIC X(50).
+      *
+      *EXCEPT-LINE carries the short over-limit list for collections,
+      *plus a trailing summary record with the count and dollar total.
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           05  EXCEPT-ACCT-NO-O   PIC X(8).
+           05  EXCEPT-LIMIT-O     PIC $$,$$$,$$9.99.
+           05  EXCEPT-BALANCE-O   PIC $$,$$$,$$9.99.
+           05  EXCEPT-OVER-O      PIC $$,$$$,$$9.99.
+           05  EXCEPT-LAST-NAME-O PIC X(20).
+           05  FILLER             PIC X(37).
+       01  EXCEPT-SUMMARY-REC.
+           05  EXCEPT-SUM-LABEL1  PIC X(20).
+           05  EXCEPT-COUNT-O     PIC ZZ,ZZ9.
+           05  EXCEPT-SUM-LABEL2  PIC X(15).
+           05  EXCEPT-TOTAL-O     PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(30).
+      *State subtotal and grand-total lines, written on the PRINT-LINE
+      *report at each state break and after the last record.
+       01  STATE-TOTAL-REC.
+           05  FILLER               PIC X(8).
+           05  STATE-TOTAL-LABEL    PIC X(20).
+           05  STATE-TOTAL-STATE-O  PIC X(15).
+           05  STATE-TOTAL-LIMIT-O  PIC $$,$$$,$$9.99.
+           05  STATE-TOTAL-BALANCE-O PIC $$,$$$,$$9.99.
+           05  FILLER               PIC X(14).
+       01  GRAND-TOTAL-REC.
+           05  FILLER               PIC X(8).
+           05  GRAND-TOTAL-LABEL    PIC X(20).
+           05  GRAND-TOTAL-LIMIT-O  PIC $$,$$$,$$9.99.
+           05  GRAND-TOTAL-BALANCE-O PIC $$,$$$,$$9.99.
+           05  FILLER               PIC X(29).
+      *Warning line written on the report when the run's actual record
+      *count/dollar total does not reconcile against CTL-FILE.
+       01  CONTROL-BREAK-REC.
+           05  FILLER               PIC X(80) VALUE
+               '*** CONTROL TOTALS DO NOT RECONCILE - SEE JOB LOG ***'.
+      *
+      *CSV-FILE is the comma-delimited sidecar of the same ACCT-FIELDS
+      *data, for spreadsheet use, written alongside PRINT-LINE. The
+      *free-text fields are double-quoted with embedded quotes doubled
+      *(the usual CSV convention), since COMMENTS is free text and a
+      *stray comma in it would otherwise shift every later column.
+      *CSV-REC is sized for the worst case of every free-text field at
+      *its maximum length and made entirely of quote characters that
+      *each double on output (LAST-NAME 20->42, FIRST-NAME 15->32,
+      *STREET-ADDR 25->52, CITY-COUNTY 20->42, USA-STATE 15->32,
+      *COMMENTS 50->102), plus ACCT-NO/ACCT-LIMIT/ACCT-BALANCE and the
+      *separating commas - a little over 340 bytes.
+       FD  CSV-FILE RECORDING MODE F.
+       01  CSV-REC                  PIC X(400).
+      *
+      *CTL-FILE is a separately delivered one-record control file
+      *carrying the expected record count and dollar total for this
+      *extract, so a truncated ACCTREC file gets caught here instead
+      *of showing up later as a report that looks light.
+       FD  CTL-FILE RECORDING MODE F.
+       01  CTL-REC.
+           05  CTL-EXPECTED-COUNT   PIC 9(7).
+           05  CTL-EXPECTED-TOTAL   PIC S9(9)V99 COMP-3.
       *
        FD  ACCT-REC RECORDING MODE F.
       *In ACCT-FIELDS block, input variables are defined.
-       01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTREC.
+      *
+      *SORT-WORK carries ACCT-FIELDS records into state/account-number
+      *order so the listing can be broken and subtotaled by state.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SRT-ACCT-NO        PIC X(8).
+           05  SRT-ACCT-LIMIT     PIC S9(7)V99 COMP-3.
+           05  SRT-ACCT-BALANCE   PIC S9(7)V99 COMP-3.
+           05  SRT-LAST-NAME      PIC X(20).
+           05  SRT-FIRST-NAME     PIC X(15).
+           05  SRT-CLIENT-ADDR.
+               10  SRT-STREET-ADDR PIC X(25).
+               10  SRT-CITY-COUNTY PIC X(20).
+               10  SRT-USA-STATE   PIC X(15).
+           05  SRT-RESERVED       PIC X(7).
+           05  SRT-COMMENTS       PIC X(50).
       *
       *In WORKING-STORAGE SECTION, checking EOF variable is defined.
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 SORT-DONE         PIC X VALUE SPACE.
+      *ACC-ST is the indexed ACCTREC file status code, CTL-ST the
+      *control file's.
+       01 FILE-STATUSES.
+         05 ACC-ST             PIC XX VALUE '00'.
+            88 ACC-SUCCESS     VALUE '00' '97'.
+            88 ACC-EOF         VALUE '10'.
+         05 CTL-ST             PIC XX VALUE '00'.
+            88 CTL-SUCCESS     VALUE '00' '97'.
+            88 CTL-EOF         VALUE '10'.
+            88 CTL-NOTFOUND    VALUE '35'.
+      *Over-limit exception totals, accumulated as the file is read.
+       01 EXCEPTION-TOTALS.
+         05 WS-EXCEPTION-COUNT PIC S9(5)   COMP-3 VALUE ZERO.
+         05 WS-EXCEPTION-TOTAL PIC S9(7)V99 COMP-3 VALUE ZERO.
+         05 WS-OVER-AMOUNT     PIC S9(7)V99 COMP-3 VALUE ZERO.
+      *State control-break totals and portfolio grand totals.
+       01 STATE-CONTROL.
+         05 WS-SAVE-STATE      PIC X(15) VALUE SPACES.
+         05 WS-STATE-LIMIT-SUB PIC S9(9)V99 COMP-3 VALUE ZERO.
+         05 WS-STATE-BAL-SUB   PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 GRAND-TOTALS.
+         05 WS-GRAND-LIMIT-TOT PIC S9(9)V99 COMP-3 VALUE ZERO.
+         05 WS-GRAND-BAL-TOT   PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *Actual record count read from ACCT-REC this run, reconciled
+      *against CTL-FILE's expected count/total in VALIDATE-CONTROL-
+      *TOTALS.
+       01 RUN-CONTROL.
+         05 WS-ACTUAL-COUNT    PIC 9(7)     VALUE ZERO.
+         05 WS-CONTROL-SWITCH  PIC X        VALUE 'N'.
+            88 CONTROL-OK      VALUE 'N'.
+            88 CONTROL-BAD     VALUE 'Y'.
+      *WS-CTL-DELIVERED-SW is set only when CTL-FILE was actually
+      *opened and read this run - VALIDATE-CONTROL-TOTALS skips the
+      *comparison entirely when it was not, since CTL-EXPECTED-COUNT/
+      *CTL-EXPECTED-TOTAL are meaningless zeros in that case, not a
+      *real "expect nothing" control total.
+         05 WS-CTL-DELIVERED-SW PIC X       VALUE 'N'.
+            88 CTL-DELIVERED    VALUE 'Y'.
+      *Edited work fields used to build the CSV sidecar record.
+       01 CSV-WORK-FIELDS.
+         05 CSV-LIMIT-EDIT     PIC -(7)9.99.
+         05 CSV-BALANCE-EDIT   PIC -(7)9.99.
+      *Work fields for quoting/escaping a free-text field as it is
+      *appended to CSV-REC - CSV-REC-PTR tracks where the next field
+      *goes, WS-CSV-SRC/WS-CSV-SRC-LEN/WS-CSV-IDX drive the character
+      *scan that doubles any embedded quote.
+       01 CSV-QUOTE-FIELDS.
+         05 CSV-REC-PTR        PIC 9(3) VALUE 1.
+         05 WS-CSV-SRC         PIC X(50).
+         05 WS-CSV-SRC-LEN     PIC 9(3) VALUE ZERO.
+         05 WS-CSV-IDX         PIC 9(3) VALUE ZERO.
       *------------------
        PROCEDURE DIVISION.
       *------------------
-      *Input and output files are opened.
+      *Sort the account master into state/account-number order, then
+      *drive the listing off the sorted work file.
        OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
-      *This loop reads records until LASTREC is set to 'Y' and writes each recor
-       READ-NEXT-RECORD.
+           OPEN OUTPUT EXCEPT-LINE.
+           OPEN OUTPUT CSV-FILE.
+           MOVE 'ACCT-NO,ACCT-LIMIT,ACCT-BALANCE,LAST-NAME,FIRST-NAME,
+      -    'STREET-ADDR,CITY-COUNTY,USA-STATE,COMMENTS'
+                                     TO CSV-REC.
+           WRITE CSV-REC.
+           PERFORM READ-CONTROL-RECORD.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-USA-STATE SRT-ACCT-NO
+               INPUT PROCEDURE  SORT-INPUT
+               OUTPUT PROCEDURE SORT-OUTPUT.
+           PERFORM CLOSE-STOP.
+      *Read the one-record control file carrying the expected count
+      *and dollar total for this run's ACCTREC extract. CTL-FILE not
+      *being there at all (status 35) just means no control file was
+      *delivered for this run, so the reconciliation is skipped; any
+      *other bad status is a real I/O problem and abends, so it is
+      *reported for what it is instead of showing up later as a
+      *control-total mismatch with no clear cause.
+       READ-CONTROL-RECORD.
+           OPEN INPUT CTL-FILE.
+           IF CTL-SUCCESS
+               READ CTL-FILE
+               IF NOT CTL-SUCCESS AND NOT CTL-EOF
+                   PERFORM CTL-FILE-ABEND
+               END-IF
+               IF CTL-SUCCESS
+                   SET CTL-DELIVERED TO TRUE
+               ELSE
+                   MOVE ZERO TO CTL-EXPECTED-COUNT CTL-EXPECTED-TOTAL
+               END-IF
+               CLOSE CTL-FILE
+           ELSE
+               IF CTL-NOTFOUND
+                   MOVE ZERO TO CTL-EXPECTED-COUNT CTL-EXPECTED-TOTAL
+               ELSE
+                   PERFORM CTL-FILE-ABEND
+               END-IF
+           END-IF.
+      *CTL-FILE could not be opened or read for a reason other than
+      *simply not being delivered - report the status and stop the
+      *job rather than let it show up downstream as an unexplained
+      *control-total mismatch.
+       CTL-FILE-ABEND.
+           DISPLAY 'CBLODEV1 ABEND - CANNOT READ CTL-FILE - STATUS: '
+                   CTL-ST.
+           CLOSE PRINT-LINE.
+           CLOSE EXCEPT-LINE.
+           CLOSE CSV-FILE.
+           MOVE 32 TO RETURN-CODE.
+           STOP RUN.
+      *Read the account master and release each record to the sort.
+       SORT-INPUT.
+           OPEN INPUT ACCT-REC.
+           PERFORM CHECK-ACC-STATUS
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
-               PERFORM WRITE-RECORD
+               ADD 1            TO WS-ACTUAL-COUNT
+               MOVE ACCT-FIELDS TO SORT-REC
+               RELEASE SORT-REC
                PERFORM READ-RECORD
            END-PERFORM
+           CLOSE ACCT-REC
            .
-      *All files are closed, and the program ends with a GOBACK statement.
+      *Return the sorted records, writing the listing with state
+      *subtotals and the over-limit exception report as it goes.
+       SORT-OUTPUT.
+           PERFORM RETURN-SORTED-RECORD
+           PERFORM UNTIL SORT-DONE = 'Y'
+               PERFORM STATE-BREAK-CHECK
+               PERFORM WRITE-RECORD
+               PERFORM WRITE-CSV-RECORD
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM CHECK-OVER-LIMIT
+               PERFORM RETURN-SORTED-RECORD
+           END-PERFORM
+           PERFORM WRITE-STATE-SUBTOTAL
+           PERFORM WRITE-GRAND-TOTAL
+           .
+      *Return the next sorted record into ACCT-FIELDS.
+       RETURN-SORTED-RECORD.
+           RETURN SORT-WORK INTO ACCT-FIELDS
+               AT END MOVE 'Y' TO SORT-DONE
+           END-RETURN.
+      *Write the exception summary line, reconcile the run's actual
+      *totals against CTL-FILE, then close all files.
        CLOSE-STOP.
-           CLOSE ACCT-REC.
+           PERFORM WRITE-EXCEPTION-SUMMARY.
+           PERFORM VALIDATE-CONTROL-TOTALS.
            CLOSE PRINT-LINE.
+           CLOSE EXCEPT-LINE.
+           CLOSE CSV-FILE.
+           IF CONTROL-BAD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            GOBACK.
+      *Compare the actual record count/dollar total read from ACCTREC
+      *this run against CTL-FILE's expected count/total. A mismatch
+      *flags the report with a warning line and fails the run so a
+      *truncated extract gets caught here instead of downstream. When
+      *no control file was delivered this run, there is nothing to
+      *reconcile against, so the comparison is skipped entirely.
+       VALIDATE-CONTROL-TOTALS.
+           IF CTL-DELIVERED
+               IF WS-ACTUAL-COUNT NOT = CTL-EXPECTED-COUNT
+                   OR WS-GRAND-BAL-TOT NOT = CTL-EXPECTED-TOTAL
+                   SET CONTROL-BAD TO TRUE
+                   DISPLAY 'CBLODEV1 CONTROL TOTALS DO NOT RECONCILE'
+                   DISPLAY '  EXPECTED COUNT ' CTL-EXPECTED-COUNT
+                           ' ACTUAL COUNT '    WS-ACTUAL-COUNT
+                   DISPLAY '  EXPECTED TOTAL ' CTL-EXPECTED-TOTAL
+                           ' ACTUAL TOTAL '    WS-GRAND-BAL-TOT
+                   PERFORM WRITE-CONTROL-BREAK-LINE
+               END-IF
+           END-IF.
+      *Write the control-mismatch warning line on the report.
+       WRITE-CONTROL-BREAK-LINE.
+           WRITE PRINT-REC FROM CONTROL-BREAK-REC.
       *Read a record from the ACCT-REC file and check if it's the end of file (E
        READ-RECORD.
            READ ACCT-REC
                AT END MOVE 'Y' TO LASTREC
            END-READ.
+           PERFORM CHECK-ACC-STATUS.
+      *A real I/O error on the indexed ACCTREC master (anything other
+      *than success or normal end-of-file) would otherwise leave
+      *LASTREC stuck at 'N' forever, spinning SORT-INPUT's read loop
+      *on the same failing record - abend instead, the same as
+      *CTL-FILE-ABEND does for CTL-FILE.
+       CHECK-ACC-STATUS.
+           IF NOT ACC-SUCCESS AND NOT ACC-EOF
+               PERFORM ACC-FILE-ABEND
+           END-IF.
+      *ACCTREC could not be opened or read for a reason other than
+      *normal end-of-file - report the status and stop the job rather
+      *than spin on the same failing record.
+       ACC-FILE-ABEND.
+           DISPLAY 'CBLODEV1 ABEND - ACCTREC I/O ERROR - STATUS: '
+                   ACC-ST.
+           CLOSE PRINT-LINE.
+           CLOSE EXCEPT-LINE.
+           CLOSE CSV-FILE.
+           MOVE 24 TO RETURN-CODE.
+           STOP RUN.
+      *When the state changes, print the prior state's subtotal line
+      *and a page break before the new state's detail lines begin.
+       STATE-BREAK-CHECK.
+           IF WS-SAVE-STATE NOT = SPACES
+               AND WS-SAVE-STATE NOT = USA-STATE
+               PERFORM WRITE-STATE-SUBTOTAL
+               MOVE ZERO TO WS-STATE-LIMIT-SUB WS-STATE-BAL-SUB
+           END-IF
+           MOVE USA-STATE TO WS-SAVE-STATE.
+      *Add the current record into the state and grand-total accumulators.
+       ACCUMULATE-TOTALS.
+           ADD ACCT-LIMIT   TO WS-STATE-LIMIT-SUB WS-GRAND-LIMIT-TOT.
+           ADD ACCT-BALANCE TO WS-STATE-BAL-SUB   WS-GRAND-BAL-TOT.
+      *Write the state subtotal line followed by a page break.
+       WRITE-STATE-SUBTOTAL.
+           IF WS-SAVE-STATE NOT = SPACES
+               MOVE SPACES TO STATE-TOTAL-REC
+               MOVE 'STATE TOTAL FOR' TO STATE-TOTAL-LABEL
+               MOVE WS-SAVE-STATE     TO STATE-TOTAL-STATE-O
+               MOVE WS-STATE-LIMIT-SUB TO STATE-TOTAL-LIMIT-O
+               MOVE WS-STATE-BAL-SUB   TO STATE-TOTAL-BALANCE-O
+               WRITE PRINT-REC FROM STATE-TOTAL-REC
+               MOVE SPACES TO PRINT-REC
+               WRITE PRINT-REC
+               WRITE PRINT-REC
+           END-IF.
+      *Write the portfolio grand-total line at the end of the run.
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO GRAND-TOTAL-REC.
+           MOVE 'PORTFOLIO GRAND TOTAL' TO GRAND-TOTAL-LABEL.
+           MOVE WS-GRAND-LIMIT-TOT TO GRAND-TOTAL-LIMIT-O.
+           MOVE WS-GRAND-BAL-TOT   TO GRAND-TOTAL-BALANCE-O.
+           WRITE PRINT-REC FROM GRAND-TOTAL-REC.
       *Write the record data to the PRINT-REC file.
        WRITE-RECORD.
            MOVE ACCT-NO      TO  ACCT-NO-O.
@@ -83,5 +371,88 @@
            MOVE FIRST-NAME   TO  FIRST-NAME-O.
            MOVE COMMENTS     TO  COMMENTS-O.
            WRITE PRINT-REC.
+      *Write the same account data as a comma-delimited CSV line. The
+      *account number and edited dollar fields cannot contain a comma
+      *or quote so they are written plain; the free-text fields are
+      *quoted and escaped by CSV-APPEND-QUOTED-FIELD.
+       WRITE-CSV-RECORD.
+           MOVE ACCT-LIMIT   TO CSV-LIMIT-EDIT.
+           MOVE ACCT-BALANCE TO CSV-BALANCE-EDIT.
+           MOVE SPACES       TO CSV-REC.
+           MOVE 1            TO CSV-REC-PTR.
+           STRING FUNCTION TRIM(ACCT-NO)          DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-LIMIT-EDIT)    DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-BALANCE-EDIT)  DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR
+           END-STRING.
+           MOVE LAST-NAME    TO WS-CSV-SRC.
+           PERFORM CSV-APPEND-QUOTED-FIELD.
+           STRING ',' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR.
+           MOVE FIRST-NAME   TO WS-CSV-SRC.
+           PERFORM CSV-APPEND-QUOTED-FIELD.
+           STRING ',' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR.
+           MOVE STREET-ADDR  TO WS-CSV-SRC.
+           PERFORM CSV-APPEND-QUOTED-FIELD.
+           STRING ',' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR.
+           MOVE CITY-COUNTY  TO WS-CSV-SRC.
+           PERFORM CSV-APPEND-QUOTED-FIELD.
+           STRING ',' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR.
+           MOVE USA-STATE    TO WS-CSV-SRC.
+           PERFORM CSV-APPEND-QUOTED-FIELD.
+           STRING ',' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR.
+           MOVE COMMENTS     TO WS-CSV-SRC.
+           PERFORM CSV-APPEND-QUOTED-FIELD.
+           WRITE CSV-REC.
+      *Append WS-CSV-SRC to CSV-REC at CSV-REC-PTR as a double-quoted
+      *CSV field, doubling any quote character found in the field.
+       CSV-APPEND-QUOTED-FIELD.
+           STRING '"' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR.
+           COMPUTE WS-CSV-SRC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-SRC)).
+           PERFORM CSV-ESCAPE-ONE-CHAR
+               VARYING WS-CSV-IDX FROM 1 BY 1
+               UNTIL WS-CSV-IDX > WS-CSV-SRC-LEN.
+           STRING '"' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER CSV-REC-PTR.
+      *Copy one character of WS-CSV-SRC into CSV-REC, doubling it if
+      *it is itself a quote character.
+       CSV-ESCAPE-ONE-CHAR.
+           IF WS-CSV-SRC(WS-CSV-IDX:1) = '"'
+               STRING '""' DELIMITED BY SIZE
+                      INTO CSV-REC WITH POINTER CSV-REC-PTR
+           ELSE
+               STRING WS-CSV-SRC(WS-CSV-IDX:1) DELIMITED BY SIZE
+                      INTO CSV-REC WITH POINTER CSV-REC-PTR
+           END-IF.
+      *If the account is over its limit, add it to the exception report.
+       CHECK-OVER-LIMIT.
+           IF ACCT-BALANCE > ACCT-LIMIT
+               COMPUTE WS-OVER-AMOUNT = ACCT-BALANCE - ACCT-LIMIT
+               ADD 1             TO WS-EXCEPTION-COUNT
+               ADD WS-OVER-AMOUNT TO WS-EXCEPTION-TOTAL
+               MOVE ACCT-NO      TO EXCEPT-ACCT-NO-O
+               MOVE ACCT-LIMIT   TO EXCEPT-LIMIT-O
+               MOVE ACCT-BALANCE TO EXCEPT-BALANCE-O
+               MOVE WS-OVER-AMOUNT TO EXCEPT-OVER-O
+               MOVE LAST-NAME    TO EXCEPT-LAST-NAME-O
+               WRITE EXCEPT-REC
+           END-IF.
+      *Write the trailing count/total line on the exception report.
+       WRITE-EXCEPTION-SUMMARY.
+           MOVE SPACES              TO EXCEPT-SUMMARY-REC.
+           MOVE 'OVER-LIMIT ACCOUNTS:' TO EXCEPT-SUM-LABEL1.
+           MOVE WS-EXCEPTION-COUNT   TO EXCEPT-COUNT-O.
+           MOVE '   TOTAL OVER: '    TO EXCEPT-SUM-LABEL2.
+           MOVE WS-EXCEPTION-TOTAL   TO EXCEPT-TOTAL-O.
+           WRITE EXCEPT-SUMMARY-REC.
       *
 
