@@ -0,0 +1,313 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBLOMNT1.
+       AUTHOR.        Burak Kozluca.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *TRANS-FILE (add/change/delete transactions) assign to TRANSIN
+      *ACCT-REC (account master, VSAM KSDS) assign to ACCTREC
+      *AUDIT-FILE (before/after audit trail) assign to ACCTAUD
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+                             STATUS    TRN-ST.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE  IS DYNAMIC
+                             RECORD KEY   IS ACCT-NO
+                             STATUS       IS ACC-ST.
+           SELECT AUDIT-FILE ASSIGN TO ACCTAUD
+                             STATUS    AUD-ST.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *Transaction record drives one add ('A'), change ('C') or
+      *delete ('D') against the account master per input record.
+       FD  TRANS-FILE RECORDING MODE F.
+       01  TRANS-REC.
+           05  TRANS-TYPE         PIC X(1).
+               88  TRANS-ADD      VALUE 'A'.
+               88  TRANS-CHANGE   VALUE 'C'.
+               88  TRANS-DELETE   VALUE 'D'.
+           05  TRANS-ACCT-NO      PIC X(8).
+           05  TRANS-LIMIT        PIC S9(7)V99.
+           05  TRANS-BALANCE      PIC S9(7)V99.
+           05  TRANS-LAST-NAME    PIC X(20).
+           05  TRANS-FIRST-NAME   PIC X(15).
+           05  TRANS-STREET-ADDR  PIC X(25).
+           05  TRANS-CITY-COUNTY  PIC X(20).
+           05  TRANS-USA-STATE    PIC X(15).
+           05  TRANS-COMMENTS     PIC X(50).
+           05  TRANS-OPERATOR-ID  PIC X(8).
+      *
+       FD  ACCT-REC RECORDING MODE F.
+      *In ACCT-FIELDS block, input variables are defined.
+           COPY ACCTREC.
+      *
+      *One audit record per applied transaction: who, when, what kind,
+      *and the before/after image of the account record.
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC.
+           05  AUDIT-DATE         PIC 9(8).
+           05  AUDIT-TIME         PIC 9(6).
+           05  AUDIT-OPERATOR-ID  PIC X(8).
+           05  AUDIT-TRANS-TYPE   PIC X(1).
+           05  AUDIT-ACCT-NO      PIC X(8).
+           05  AUDIT-BEFORE-IMAGE PIC X(170).
+           05  AUDIT-AFTER-IMAGE  PIC X(170).
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 TRANS-EOF-SW        PIC X VALUE 'N'.
+              88 TRANS-EOF        VALUE 'Y'.
+       01  FILE-STATUSES.
+           05 TRN-ST   PIC XX.
+              88 TRN-SUCCESS VALUE '00' '97'.
+              88 TRN-EOF     VALUE '10'.
+           05 ACC-ST   PIC XX.
+              88 ACC-SUCCESS VALUE '00' '97'.
+              88 ACC-NOTFND  VALUE '23'.
+              88 ACC-DUPKEY  VALUE '22'.
+           05 AUD-ST   PIC XX.
+              88 AUD-SUCCESS  VALUE '00' '97'.
+              88 AUD-NOTFOUND VALUE '35'.
+      *WS-OPERATION names the I/O verb just issued, for the abend
+      *message written by H900-ABEND.
+       01  WS-ABEND-INFO.
+           05 WS-OPERATION         PIC X(8) VALUE SPACES.
+           05 WS-ABEND-FILE-NAME   PIC X(8) VALUE SPACES.
+           05 WS-ABEND-STATUS      PIC XX   VALUE '00'.
+           05 WS-ABEND-RETURN-CODE PIC 9(3) VALUE ZERO.
+      *Run totals, displayed at H999-PROGRAM-EXIT.
+       01  WS-RUN-TOTALS.
+           05 WS-ADD-COUNT         PIC 9(7) VALUE ZERO.
+           05 WS-CHANGE-COUNT      PIC 9(7) VALUE ZERO.
+           05 WS-DELETE-COUNT      PIC 9(7) VALUE ZERO.
+           05 WS-REJECT-COUNT      PIC 9(7) VALUE ZERO.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS-TRANSACTION UNTIL TRANS-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+      *
+       H100-OPEN-FILES.
+           OPEN INPUT  TRANS-FILE.
+           MOVE 'OPEN'  TO WS-OPERATION.
+           PERFORM H910-CHECK-TRN-STATUS.
+           OPEN I-O    ACCT-REC.
+           MOVE 'OPEN'  TO WS-OPERATION.
+           PERFORM H920-CHECK-ACC-STATUS.
+      *AUDIT-FILE is opened EXTEND so audit records accumulate across
+      *runs and prior history is not wiped out - ACCTAUD may not exist
+      *yet the very first time CBLOMNT1 runs, so that specific case
+      *falls back to OUTPUT to create it.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE 'OPEN'  TO WS-OPERATION.
+           IF AUD-NOTFOUND
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM H930-CHECK-AUD-STATUS.
+           MOVE 'READ'  TO WS-OPERATION.
+           READ TRANS-FILE
+               AT END SET TRANS-EOF TO TRUE
+           END-READ.
+           IF NOT TRANS-EOF
+               PERFORM H910-CHECK-TRN-STATUS
+           END-IF.
+       H100-END.EXIT.
+      *
+      *Apply one transaction, then read the next one.
+       H200-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   PERFORM H210-ADD-ACCOUNT
+               WHEN TRANS-CHANGE
+                   PERFORM H220-CHANGE-ACCOUNT
+               WHEN TRANS-DELETE
+                   PERFORM H230-DELETE-ACCOUNT
+               WHEN OTHER
+                   PERFORM H240-REJECT-TRANSACTION
+           END-EVALUATE.
+           MOVE 'READ' TO WS-OPERATION.
+           READ TRANS-FILE
+               AT END SET TRANS-EOF TO TRUE
+           END-READ.
+           IF NOT TRANS-EOF
+               PERFORM H910-CHECK-TRN-STATUS
+           END-IF.
+       H200-END.EXIT.
+      *
+      *Add a new account. Rejected if the account number already
+      *exists on the master.
+       H210-ADD-ACCOUNT.
+           MOVE TRANS-ACCT-NO TO ACCT-NO.
+           MOVE 'READ'  TO WS-OPERATION.
+           READ ACCT-REC.
+           IF ACC-SUCCESS
+               DISPLAY 'CBLOMNT1 REJECT - ADD, ACCOUNT ALREADY '
+                       'EXISTS: ' TRANS-ACCT-NO
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF NOT ACC-NOTFND
+                   PERFORM H920-CHECK-ACC-STATUS
+               END-IF
+               MOVE SPACES TO AUDIT-BEFORE-IMAGE
+               INITIALIZE ACCT-FIELDS
+               MOVE TRANS-ACCT-NO     TO ACCT-NO
+               MOVE TRANS-LIMIT       TO ACCT-LIMIT
+               MOVE TRANS-BALANCE     TO ACCT-BALANCE
+               MOVE TRANS-LAST-NAME   TO LAST-NAME
+               MOVE TRANS-FIRST-NAME  TO FIRST-NAME
+               MOVE TRANS-STREET-ADDR TO STREET-ADDR
+               MOVE TRANS-CITY-COUNTY TO CITY-COUNTY
+               MOVE TRANS-USA-STATE   TO USA-STATE
+               MOVE TRANS-COMMENTS    TO COMMENTS
+               MOVE 'WRITE' TO WS-OPERATION
+               WRITE ACCT-FIELDS
+               IF NOT ACC-SUCCESS
+                   PERFORM H920-CHECK-ACC-STATUS
+               END-IF
+               MOVE ACCT-FIELDS TO AUDIT-AFTER-IMAGE
+               ADD 1 TO WS-ADD-COUNT
+               PERFORM H900-WRITE-AUDIT-RECORD
+           END-IF.
+       H210-END.EXIT.
+      *
+      *Replace ACCT-LIMIT, ACCT-BALANCE, CLIENT-ADDR and COMMENTS on
+      *an existing account. Rejected if the account is not on file.
+       H220-CHANGE-ACCOUNT.
+           MOVE TRANS-ACCT-NO TO ACCT-NO.
+           MOVE 'READ'  TO WS-OPERATION.
+           READ ACCT-REC.
+           IF ACC-NOTFND
+               DISPLAY 'CBLOMNT1 REJECT - CHANGE, ACCOUNT NOT '
+                       'FOUND: ' TRANS-ACCT-NO
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF NOT ACC-SUCCESS
+                   PERFORM H920-CHECK-ACC-STATUS
+               END-IF
+               MOVE ACCT-FIELDS TO AUDIT-BEFORE-IMAGE
+               MOVE TRANS-LIMIT       TO ACCT-LIMIT
+               MOVE TRANS-BALANCE     TO ACCT-BALANCE
+               MOVE TRANS-STREET-ADDR TO STREET-ADDR
+               MOVE TRANS-CITY-COUNTY TO CITY-COUNTY
+               MOVE TRANS-USA-STATE   TO USA-STATE
+               MOVE TRANS-COMMENTS    TO COMMENTS
+               MOVE 'REWRITE' TO WS-OPERATION
+               REWRITE ACCT-FIELDS
+               IF NOT ACC-SUCCESS
+                   PERFORM H920-CHECK-ACC-STATUS
+               END-IF
+               MOVE ACCT-FIELDS TO AUDIT-AFTER-IMAGE
+               ADD 1 TO WS-CHANGE-COUNT
+               PERFORM H900-WRITE-AUDIT-RECORD
+           END-IF.
+       H220-END.EXIT.
+      *
+      *Delete an account. Rejected if the account is not on file.
+       H230-DELETE-ACCOUNT.
+           MOVE TRANS-ACCT-NO TO ACCT-NO.
+           MOVE 'READ'  TO WS-OPERATION.
+           READ ACCT-REC.
+           IF ACC-NOTFND
+               DISPLAY 'CBLOMNT1 REJECT - DELETE, ACCOUNT NOT '
+                       'FOUND: ' TRANS-ACCT-NO
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF NOT ACC-SUCCESS
+                   PERFORM H920-CHECK-ACC-STATUS
+               END-IF
+               MOVE ACCT-FIELDS TO AUDIT-BEFORE-IMAGE
+               MOVE 'DELETE' TO WS-OPERATION
+               DELETE ACCT-REC
+               IF NOT ACC-SUCCESS
+                   PERFORM H920-CHECK-ACC-STATUS
+               END-IF
+               MOVE SPACES TO AUDIT-AFTER-IMAGE
+               ADD 1 TO WS-DELETE-COUNT
+               PERFORM H900-WRITE-AUDIT-RECORD
+           END-IF.
+       H230-END.EXIT.
+      *
+      *An unrecognized TRANS-TYPE is logged and skipped.
+       H240-REJECT-TRANSACTION.
+           DISPLAY 'CBLOMNT1 REJECT - UNKNOWN TRANSACTION TYPE: '
+                   TRANS-TYPE ' ACCOUNT: ' TRANS-ACCT-NO.
+           ADD 1 TO WS-REJECT-COUNT.
+       H240-END.EXIT.
+      *
+      *Write the before/after audit trail entry for the transaction
+      *just applied, stamped with the operator id and current date
+      *and time.
+       H900-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-TIME.
+           MOVE TRANS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE TRANS-TYPE        TO AUDIT-TRANS-TYPE.
+           MOVE TRANS-ACCT-NO     TO AUDIT-ACCT-NO.
+           MOVE 'WRITE' TO WS-OPERATION.
+           WRITE AUDIT-REC.
+           PERFORM H930-CHECK-AUD-STATUS.
+       H900-END.EXIT.
+      *
+       H300-CLOSE-FILES.
+           CLOSE TRANS-FILE
+                 ACCT-REC
+                 AUDIT-FILE.
+       H300-END.EXIT.
+      *
+      *Report the failing file/operation/status, then stop the job
+      *with a distinct return code, the same as CODEV's convention.
+       H905-ABEND.
+           DISPLAY 'CBLOMNT1 ABEND - FILE: ' WS-ABEND-FILE-NAME
+                   ' OPERATION: ' WS-OPERATION
+                   ' STATUS: '    WS-ABEND-STATUS.
+           MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+       H905-END.EXIT.
+      *
+       H910-CHECK-TRN-STATUS.
+           IF NOT TRN-SUCCESS AND NOT TRN-EOF
+               MOVE 'TRANSIN' TO WS-ABEND-FILE-NAME
+               MOVE TRN-ST    TO WS-ABEND-STATUS
+               MOVE 20        TO WS-ABEND-RETURN-CODE
+               PERFORM H905-ABEND
+           END-IF.
+       H910-END.EXIT.
+      *
+       H920-CHECK-ACC-STATUS.
+           IF NOT ACC-SUCCESS
+               MOVE 'ACCTREC' TO WS-ABEND-FILE-NAME
+               MOVE ACC-ST    TO WS-ABEND-STATUS
+               MOVE 24        TO WS-ABEND-RETURN-CODE
+               PERFORM H905-ABEND
+           END-IF.
+       H920-END.EXIT.
+      *
+       H930-CHECK-AUD-STATUS.
+           IF NOT AUD-SUCCESS
+               MOVE 'ACCTAUD' TO WS-ABEND-FILE-NAME
+               MOVE AUD-ST    TO WS-ABEND-STATUS
+               MOVE 28        TO WS-ABEND-RETURN-CODE
+               PERFORM H905-ABEND
+           END-IF.
+       H930-END.EXIT.
+      *
+       H999-PROGRAM-EXIT.
+           DISPLAY 'CBLOMNT1 ADDS: '    WS-ADD-COUNT
+                   ' CHANGES: '         WS-CHANGE-COUNT
+                   ' DELETES: '         WS-DELETE-COUNT
+                   ' REJECTS: '         WS-REJECT-COUNT.
+           PERFORM H300-CLOSE-FILES.
+           STOP RUN.
+       H999-END.EXIT.
+      *
